@@ -4,201 +4,590 @@ AUTHOR. SRINIVASAN-JV.
 ENVIRONMENT DIVISION.
     INPUT-OUTPUT SECTION.
         FILE-CONTROL.
-        SELECT INFILE ASSIGN TO '/uploads/Dec1a2023.txt'
-        ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT INFILE ASSIGN TO DYNAMIC WS-INFILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-INFILE-STATUS.
+        SELECT CONTROL-FILE ASSIGN TO DYNAMIC WS-CTLFILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CTLFILE-STATUS.
+        SELECT CALIB-DETAIL-RPT ASSIGN TO 'DTLRPT'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RPT-STATUS.
+        SELECT EXCEPTION-RPT ASSIGN TO 'EXCPRPT'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RPT-STATUS.
+        SELECT SUMMARY-RPT ASSIGN TO 'SUMRPT'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RPT-STATUS.
+        SELECT EXTRACT-RPT ASSIGN TO 'EXTRPT'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RPT-STATUS.
+        SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO 'CKPTFILE'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-STATUS.
 DATA DIVISION.
     FILE SECTION.
     FD INFILE.
     01 INPUT-REC.
         05 W-INPUT              PIC X(80).
+    FD CONTROL-FILE.
+    01 CONTROL-REC               PIC X(80).
+    FD CALIB-DETAIL-RPT.
+    01 DETAIL-REC.
+        05 DR-SEQ-NO             PIC Z(6)9.
+        05 FILLER                PIC X(02) VALUE SPACES.
+        05 DR-SOURCE-FILE        PIC X(80).
+        05 FILLER                PIC X(02) VALUE SPACES.
+        05 DR-INPUT-TEXT         PIC X(80).
+        05 FILLER                PIC X(02) VALUE SPACES.
+        05 DR-VALUE              PIC ZZ9.
+        05 FILLER                PIC X(30) VALUE SPACES.
+    FD EXCEPTION-RPT.
+    01 EXCEPTION-REC.
+        05 ER-SEQ-NO             PIC Z(6)9.
+        05 FILLER                PIC X(02) VALUE SPACES.
+        05 ER-SOURCE-FILE        PIC X(80).
+        05 FILLER                PIC X(02) VALUE SPACES.
+        05 ER-REASON             PIC X(37).
+        05 FILLER                PIC X(02) VALUE SPACES.
+        05 ER-VALUE              PIC ZZ9.
+        05 FILLER                PIC X(02) VALUE SPACES.
+        05 ER-INPUT-TEXT         PIC X(80).
+    FD SUMMARY-RPT.
+    01 SUMMARY-LINE               PIC X(132).
+    FD EXTRACT-RPT.
+    01 EXTRACT-REC.
+        05 EX-RECORD-TYPE        PIC X(01).
+            88 EX-DAILY-RECORD             VALUE 'D'.
+            88 EX-MONTH-RECORD             VALUE 'M'.
+        05 EX-RUN-DATE            PIC 9(08).
+        05 EX-SOURCE-FILE         PIC X(80).
+        05 EX-RECORD-COUNT        PIC 9(09).
+        05 EX-CALIB-TOTAL         PIC 9(09).
+        05 EX-DIGITS-TOTAL        PIC 9(09).
+    FD CHECKPOINT-FILE.
+    01 CHECKPOINT-REC.
+        05 CKPT-FILE-NAME         PIC X(80).
+        05 CKPT-RECORD-COUNT      PIC 9(09).
+        05 CKPT-CALIB-TOTAL       PIC 9(09).
+        05 CKPT-DIGITS-TOTAL      PIC 9(09).
     WORKING-STORAGE SECTION.
     01 WS-WORK-VARIABLES.
-        05 WS-CALIB-COUNTER     PIC 9(6) VALUE 0.
-        05 WS-EOF               PIC A.
-        05 WS-IS-NUMERIC-FLAG   PIC A VALUE ' '.
-        05 WS-IS-LETTER-FLAG    PIC A VALUE ' '.
-        05 WS-INPUT             PIC X(80).
-        05 WS-REVERSE-INPUT     PIC X(80).
-        05 WS-COUNT             PIC 9(2) VALUE 0.
-        05 WS-ACTUAL-LENGTH     PIC 9(2) VALUE 0.
-        05 WS-I                 PIC 9(3) VALUE 0.
+        05 WS-CALIB-COUNTER      PIC 9(9) VALUE 0.
+        05 WS-DIGITS-ONLY-COUNTER PIC 9(9) VALUE 0.
+        05 WS-GRAND-TOTAL        PIC 9(9) VALUE 0.
+        05 WS-DIGITS-GRAND-TOTAL PIC 9(9) VALUE 0.
+        05 WS-EOF                PIC A VALUE 'N'.
+        05 WS-CTL-EOF            PIC A VALUE 'N'.
+        05 WS-IS-NUMERIC-FLAG    PIC A VALUE ' '.
+        05 WS-IS-LETTER-FLAG     PIC A VALUE ' '.
+        05 WS-FIRST-FOUND-SW     PIC A VALUE ' '.
+        05 WS-DIGIT-FIRST-SW     PIC A VALUE ' '.
+        05 WS-INPUT              PIC X(80).
+        05 WS-COUNT              PIC 9(2) VALUE 0.
+        05 WS-ACTUAL-LENGTH      PIC 9(2) VALUE 0.
+        05 WS-I                  PIC 9(3) VALUE 0.
+        05 WS-TENS-DIGIT         PIC 9 VALUE 0.
+        05 WS-UNITS-DIGIT        PIC 9 VALUE 0.
+        05 WS-DIGIT-TENS         PIC 9 VALUE 0.
+        05 WS-DIGIT-UNITS        PIC 9 VALUE 0.
+        05 WS-LINE-VALUE         PIC 9(3) VALUE 0.
+        05 WS-DIGIT-LINE-VALUE   PIC 9(3) VALUE 0.
+        05 WS-RECORD-COUNT       PIC 9(7) VALUE 0.
+        05 WS-FILE-RECORD-COUNT  PIC 9(7) VALUE 0.
+        05 WS-EXCEPTION-COUNT    PIC 9(7) VALUE 0.
+        05 WS-FILE-COUNT         PIC 9(5) VALUE 0.
+        05 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+        05 WS-CKPT-QUOTIENT      PIC 9(7) VALUE 0.
+        05 WS-CKPT-REMAINDER     PIC 9(5) VALUE 0.
+        05 WS-SKIP-COUNT         PIC 9(7) VALUE 0.
+        05 WS-SKIP-INDEX         PIC 9(7) VALUE 0.
+        05 WS-CKPT-STATUS        PIC XX VALUE SPACES.
+        05 WS-RPT-STATUS         PIC XX VALUE SPACES.
+        05 WS-INFILE-STATUS      PIC XX VALUE SPACES.
+        05 WS-CTLFILE-STATUS     PIC XX VALUE SPACES.
+    01 WS-FILE-NAME-FIELDS.
+        05 WS-INFILE-NAME        PIC X(80).
+        05 WS-CTLFILE-NAME       PIC X(80).
+        05 WS-DEFAULT-INFILE     PIC X(80) VALUE '/uploads/Dec1a2023.txt'.
+        05 WS-PARM-INPUT         PIC X(80).
+        05 WS-MONTH-LABEL        PIC X(80) VALUE 'MONTH-TO-DATE-GRAND-TOTAL'.
+    01 WS-MODE-SWITCHES.
+        05 WS-BATCH-MODE-SW      PIC A VALUE 'N'.
+            88 WS-BATCH-MODE                VALUE 'Y'.
+        05 WS-RESTART-SW         PIC A VALUE 'N'.
+            88 WS-RESTART-REQUESTED         VALUE 'Y'.
+        05 WS-CKPT-FOUND-SW      PIC A VALUE 'N'.
+            88 WS-CKPT-FOUND                VALUE 'Y'.
+        05 WS-EXTRACT-TYPE       PIC A VALUE 'D'.
+    01 WS-DATE-TIME-FIELDS.
+        05 WS-RUN-DATE           PIC 9(8).
+        05 WS-RUN-TIME           PIC 9(8).
+        05 WS-RUN-TIME-R REDEFINES WS-RUN-TIME.
+            10 WS-RUN-HH         PIC 9(2).
+            10 WS-RUN-MN         PIC 9(2).
+            10 WS-RUN-SS         PIC 9(2).
+            10 WS-RUN-HS         PIC 9(2).
+    01 WS-REPORT-LINES.
+        05 WS-HDR-LINE-1.
+            10 FILLER            PIC X(30) VALUE 'CALIBRATION SUMMARY REPORT'.
+            10 FILLER            PIC X(102) VALUE SPACES.
+        05 WS-HDR-LINE-2.
+            10 FILLER            PIC X(10) VALUE 'RUN DATE: '.
+            10 WS-H-RUN-DATE     PIC 9999/99/99.
+            10 FILLER            PIC X(05) VALUE SPACES.
+            10 FILLER            PIC X(10) VALUE 'RUN TIME: '.
+            10 WS-H-RUN-TIME.
+                15 WS-H-HH       PIC 99.
+                15 FILLER        PIC X VALUE ':'.
+                15 WS-H-MN       PIC 99.
+                15 FILLER        PIC X VALUE ':'.
+                15 WS-H-SS       PIC 99.
+            10 FILLER            PIC X(83) VALUE SPACES.
+        05 WS-HDR-LINE-3.
+            10 WS-H-SRC-LABEL    PIC X(14).
+            10 WS-H-SRC-FILE     PIC X(80).
+            10 FILLER            PIC X(38) VALUE SPACES.
+        05 WS-SUBTOTAL-LINE.
+            10 FILLER            PIC X(14) VALUE 'FILE SUBTOTAL '.
+            10 WS-SUB-FILE-NAME  PIC X(80).
+            10 FILLER            PIC X(02) VALUE SPACES.
+            10 WS-SUB-CALIB      PIC ZZZZZZ9.
+            10 FILLER            PIC X(02) VALUE SPACES.
+            10 WS-SUB-DIGITS     PIC ZZZZZZ9.
+            10 FILLER            PIC X(20) VALUE SPACES.
+        05 WS-FTR-LINE-1.
+            10 FILLER            PIC X(22) VALUE 'RECORDS READ:        '.
+            10 WS-F-RECORD-COUNT PIC ZZZZZZ9.
+            10 FILLER            PIC X(90) VALUE SPACES.
+        05 WS-FTR-LINE-2.
+            10 FILLER            PIC X(30) VALUE 'TOTAL CALIBRATION VALUE:      '.
+            10 WS-F-CALIB-TOTAL  PIC ZZZZZZ9.
+            10 FILLER            PIC X(82) VALUE SPACES.
+        05 WS-FTR-LINE-3.
+            10 FILLER            PIC X(30) VALUE 'DIGITS-ONLY TOTAL:            '.
+            10 WS-F-DIGITS-TOTAL PIC ZZZZZZ9.
+            10 FILLER            PIC X(82) VALUE SPACES.
+        05 WS-FTR-LINE-4.
+            10 FILLER            PIC X(22) VALUE 'EXCEPTIONS FLAGGED:  '.
+            10 WS-F-EXCEPT-COUNT PIC ZZZZZZ9.
+            10 FILLER            PIC X(90) VALUE SPACES.
+        05 WS-BLANK-LINE         PIC X(132) VALUE SPACES.
 PROCEDURE DIVISION.
-    OPEN INPUT INFILE.
-    PERFORM UNTIL WS-EOF = 'Y'
-        READ INFILE INTO WS-INPUT
-        AT END MOVE 'Y' TO WS-EOF
-        NOT AT END
-        PERFORM 100-CALC-RTN
-        END-READ
-    END-PERFORM.
-    CLOSE INFILE.
-    DISPLAY 'TOTAL CALIBRATION VALUE: ' WS-CALIB-COUNTER.
+    PERFORM 050-INITIALIZE-RTN.
+    PERFORM 060-OPEN-OUTPUT-RTN.
+    PERFORM 070-WRITE-HEADER-RTN.
+    IF WS-BATCH-MODE
+        PERFORM 300-PROCESS-BATCH-RTN
+    ELSE
+        PERFORM 200-PROCESS-FILE-RTN
+    END-IF.
+    PERFORM 500-WRITE-FOOTER-RTN.
+    PERFORM 900-CLOSE-OUTPUT-RTN.
+    DISPLAY 'TOTAL CALIBRATION VALUE (WORD-AWARE): ' WS-GRAND-TOTAL.
+    DISPLAY 'TOTAL CALIBRATION VALUE (DIGITS-ONLY): ' WS-DIGITS-GRAND-TOTAL.
     STOP RUN.
 
+    050-INITIALIZE-RTN.
+        ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+        ACCEPT WS-RUN-TIME FROM TIME.
+
+        MOVE SPACES TO WS-PARM-INPUT.
+        ACCEPT WS-PARM-INPUT FROM COMMAND-LINE.
+        IF WS-PARM-INPUT NOT = SPACES
+            MOVE WS-PARM-INPUT TO WS-INFILE-NAME
+        ELSE
+            MOVE SPACES TO WS-INFILE-NAME
+            ACCEPT WS-INFILE-NAME FROM ENVIRONMENT 'INFILE'
+            IF WS-INFILE-NAME = SPACES
+                MOVE WS-DEFAULT-INFILE TO WS-INFILE-NAME
+            END-IF
+        END-IF.
+
+        MOVE SPACES TO WS-CTLFILE-NAME.
+        ACCEPT WS-CTLFILE-NAME FROM ENVIRONMENT 'CALCTLFILE'.
+        IF WS-CTLFILE-NAME NOT = SPACES
+            SET WS-BATCH-MODE TO TRUE
+        END-IF.
+
+        MOVE 'N' TO WS-RESTART-SW.
+        ACCEPT WS-RESTART-SW FROM ENVIRONMENT 'CALRESTART'.
+        IF WS-RESTART-SW NOT = 'Y'
+            MOVE 'N' TO WS-RESTART-SW
+        END-IF.
+
+    060-OPEN-OUTPUT-RTN.
+        IF WS-RESTART-REQUESTED AND NOT WS-BATCH-MODE
+            OPEN EXTEND CALIB-DETAIL-RPT
+            IF WS-RPT-STATUS NOT = '00'
+                OPEN OUTPUT CALIB-DETAIL-RPT
+            END-IF
+            PERFORM 950-CHECK-RPT-STATUS-RTN
+            OPEN EXTEND EXCEPTION-RPT
+            IF WS-RPT-STATUS NOT = '00'
+                OPEN OUTPUT EXCEPTION-RPT
+            END-IF
+            PERFORM 950-CHECK-RPT-STATUS-RTN
+            OPEN EXTEND SUMMARY-RPT
+            IF WS-RPT-STATUS NOT = '00'
+                OPEN OUTPUT SUMMARY-RPT
+            END-IF
+            PERFORM 950-CHECK-RPT-STATUS-RTN
+            OPEN EXTEND EXTRACT-RPT
+            IF WS-RPT-STATUS NOT = '00'
+                OPEN OUTPUT EXTRACT-RPT
+            END-IF
+            PERFORM 950-CHECK-RPT-STATUS-RTN
+        ELSE
+            OPEN OUTPUT CALIB-DETAIL-RPT
+            PERFORM 950-CHECK-RPT-STATUS-RTN
+            OPEN OUTPUT EXCEPTION-RPT
+            PERFORM 950-CHECK-RPT-STATUS-RTN
+            OPEN OUTPUT SUMMARY-RPT
+            PERFORM 950-CHECK-RPT-STATUS-RTN
+            OPEN OUTPUT EXTRACT-RPT
+            PERFORM 950-CHECK-RPT-STATUS-RTN
+        END-IF.
+
+    070-WRITE-HEADER-RTN.
+        MOVE WS-RUN-DATE TO WS-H-RUN-DATE.
+        MOVE WS-RUN-HH TO WS-H-HH.
+        MOVE WS-RUN-MN TO WS-H-MN.
+        MOVE WS-RUN-SS TO WS-H-SS.
+        IF WS-BATCH-MODE
+            MOVE 'CONTROL FILE: ' TO WS-H-SRC-LABEL
+            MOVE WS-CTLFILE-NAME TO WS-H-SRC-FILE
+        ELSE
+            MOVE 'SOURCE FILE: ' TO WS-H-SRC-LABEL
+            MOVE WS-INFILE-NAME TO WS-H-SRC-FILE
+        END-IF.
+        WRITE SUMMARY-LINE FROM WS-HDR-LINE-1.
+        PERFORM 950-CHECK-RPT-STATUS-RTN.
+        WRITE SUMMARY-LINE FROM WS-HDR-LINE-2.
+        PERFORM 950-CHECK-RPT-STATUS-RTN.
+        WRITE SUMMARY-LINE FROM WS-HDR-LINE-3.
+        PERFORM 950-CHECK-RPT-STATUS-RTN.
+        WRITE SUMMARY-LINE FROM WS-BLANK-LINE.
+        PERFORM 950-CHECK-RPT-STATUS-RTN.
+
     100-CALC-RTN.
+        INITIALIZE WS-TENS-DIGIT WS-UNITS-DIGIT
+                   WS-DIGIT-TENS WS-DIGIT-UNITS
+                   WS-FIRST-FOUND-SW WS-DIGIT-FIRST-SW
+                   WS-IS-NUMERIC-FLAG WS-IS-LETTER-FLAG
+                   WS-LINE-VALUE WS-DIGIT-LINE-VALUE.
+
         INSPECT FUNCTION REVERSE(WS-INPUT) TALLYING WS-COUNT FOR LEADING SPACE
         SUBTRACT WS-COUNT FROM FUNCTION LENGTH(WS-INPUT) GIVING WS-ACTUAL-LENGTH
-        PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ACTUAL-LENGTH OR WS-IS-NUMERIC-FLAG = 'Y' OR WS-IS-LETTER-FLAG = 'Y'
+
+        PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ACTUAL-LENGTH
         EVALUATE WS-INPUT(WS-I:1)
-            WHEN '1'
-                COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + (FUNCTION NUMVAL(WS-INPUT(WS-I:1)) * 10)
-                MOVE 'Y' TO WS-IS-NUMERIC-FLAG
-            WHEN '2'
-                COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + (FUNCTION NUMVAL(WS-INPUT(WS-I:1)) * 10)
-                MOVE 'Y' TO WS-IS-NUMERIC-FLAG
-            WHEN '3'
-                COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + (FUNCTION NUMVAL(WS-INPUT(WS-I:1)) * 10)
-                MOVE 'Y' TO WS-IS-NUMERIC-FLAG
-            WHEN '4'
-                COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + (FUNCTION NUMVAL(WS-INPUT(WS-I:1)) * 10)
-                MOVE 'Y' TO WS-IS-NUMERIC-FLAG
-            WHEN '5'
-                COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + (FUNCTION NUMVAL(WS-INPUT(WS-I:1)) * 10)
-                MOVE 'Y' TO WS-IS-NUMERIC-FLAG
-            WHEN '6'
-                COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + (FUNCTION NUMVAL(WS-INPUT(WS-I:1)) * 10)
-                MOVE 'Y' TO WS-IS-NUMERIC-FLAG
-            WHEN '7'
-                COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + (FUNCTION NUMVAL(WS-INPUT(WS-I:1)) * 10)
-                MOVE 'Y' TO WS-IS-NUMERIC-FLAG
-            WHEN '8'
-                COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + (FUNCTION NUMVAL(WS-INPUT(WS-I:1)) * 10)
-                MOVE 'Y' TO WS-IS-NUMERIC-FLAG
-            WHEN '9'
-                COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + (FUNCTION NUMVAL(WS-INPUT(WS-I:1)) * 10)
+            WHEN '1' THRU '9'
+                IF WS-DIGIT-FIRST-SW NOT = 'Y'
+                    MOVE FUNCTION NUMVAL(WS-INPUT(WS-I:1)) TO WS-DIGIT-TENS
+                    MOVE 'Y' TO WS-DIGIT-FIRST-SW
+                END-IF
+                MOVE FUNCTION NUMVAL(WS-INPUT(WS-I:1)) TO WS-DIGIT-UNITS
+                IF WS-FIRST-FOUND-SW NOT = 'Y'
+                    MOVE FUNCTION NUMVAL(WS-INPUT(WS-I:1)) TO WS-TENS-DIGIT
+                    MOVE 'Y' TO WS-FIRST-FOUND-SW
+                END-IF
+                MOVE FUNCTION NUMVAL(WS-INPUT(WS-I:1)) TO WS-UNITS-DIGIT
                 MOVE 'Y' TO WS-IS-NUMERIC-FLAG
             WHEN 'o'
                 IF WS-INPUT(WS-I:3) = 'one'
-                    COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + (1 * 10)
+                    IF WS-FIRST-FOUND-SW NOT = 'Y'
+                        MOVE 1 TO WS-TENS-DIGIT
+                        MOVE 'Y' TO WS-FIRST-FOUND-SW
+                    END-IF
+                    MOVE 1 TO WS-UNITS-DIGIT
                     MOVE 'Y' TO WS-IS-LETTER-FLAG
                 END-IF
             WHEN 't'
                 IF WS-INPUT(WS-I:3) = 'two'
-                    COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + (2 * 10)
+                    IF WS-FIRST-FOUND-SW NOT = 'Y'
+                        MOVE 2 TO WS-TENS-DIGIT
+                        MOVE 'Y' TO WS-FIRST-FOUND-SW
+                    END-IF
+                    MOVE 2 TO WS-UNITS-DIGIT
                     MOVE 'Y' TO WS-IS-LETTER-FLAG
                 ELSE
                     IF WS-INPUT(WS-I:5) = 'three'
-                        COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + (3 * 10)
-                        MOVE 'Y' TO WS-IS-LETTER-FLAG  
+                        IF WS-FIRST-FOUND-SW NOT = 'Y'
+                            MOVE 3 TO WS-TENS-DIGIT
+                            MOVE 'Y' TO WS-FIRST-FOUND-SW
+                        END-IF
+                        MOVE 3 TO WS-UNITS-DIGIT
+                        MOVE 'Y' TO WS-IS-LETTER-FLAG
                     END-IF
                 END-IF
             WHEN 'f'
                 IF WS-INPUT(WS-I:4) = 'four'
-                    COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + (4 * 10)
+                    IF WS-FIRST-FOUND-SW NOT = 'Y'
+                        MOVE 4 TO WS-TENS-DIGIT
+                        MOVE 'Y' TO WS-FIRST-FOUND-SW
+                    END-IF
+                    MOVE 4 TO WS-UNITS-DIGIT
                     MOVE 'Y' TO WS-IS-LETTER-FLAG
                 ELSE
                     IF WS-INPUT(WS-I:4) = 'five'
-                        COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + (5 * 10)
+                        IF WS-FIRST-FOUND-SW NOT = 'Y'
+                            MOVE 5 TO WS-TENS-DIGIT
+                            MOVE 'Y' TO WS-FIRST-FOUND-SW
+                        END-IF
+                        MOVE 5 TO WS-UNITS-DIGIT
                         MOVE 'Y' TO WS-IS-LETTER-FLAG
                     END-IF
                 END-IF
             WHEN 's'
                 IF WS-INPUT(WS-I:3) = 'six'
-                    COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + (6 * 10)
+                    IF WS-FIRST-FOUND-SW NOT = 'Y'
+                        MOVE 6 TO WS-TENS-DIGIT
+                        MOVE 'Y' TO WS-FIRST-FOUND-SW
+                    END-IF
+                    MOVE 6 TO WS-UNITS-DIGIT
                     MOVE 'Y' TO WS-IS-LETTER-FLAG
                 ELSE
                     IF WS-INPUT(WS-I:5) = 'seven'
-                        COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + (7 * 10)
-                        MOVE 'Y' TO WS-IS-LETTER-FLAG   
+                        IF WS-FIRST-FOUND-SW NOT = 'Y'
+                            MOVE 7 TO WS-TENS-DIGIT
+                            MOVE 'Y' TO WS-FIRST-FOUND-SW
+                        END-IF
+                        MOVE 7 TO WS-UNITS-DIGIT
+                        MOVE 'Y' TO WS-IS-LETTER-FLAG
                     END-IF
                 END-IF
             WHEN 'e'
                 IF WS-INPUT(WS-I:5) = 'eight'
-                    COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + (8 * 10)
+                    IF WS-FIRST-FOUND-SW NOT = 'Y'
+                        MOVE 8 TO WS-TENS-DIGIT
+                        MOVE 'Y' TO WS-FIRST-FOUND-SW
+                    END-IF
+                    MOVE 8 TO WS-UNITS-DIGIT
                     MOVE 'Y' TO WS-IS-LETTER-FLAG
                 END-IF
             WHEN 'n'
                 IF WS-INPUT(WS-I:4) = 'nine'
-                    COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + (9 * 10)
+                    IF WS-FIRST-FOUND-SW NOT = 'Y'
+                        MOVE 9 TO WS-TENS-DIGIT
+                        MOVE 'Y' TO WS-FIRST-FOUND-SW
+                    END-IF
+                    MOVE 9 TO WS-UNITS-DIGIT
                     MOVE 'Y' TO WS-IS-LETTER-FLAG
                 END-IF
         END-EVALUATE
         END-PERFORM
-        
-        MOVE ' ' TO WS-IS-NUMERIC-FLAG
-        MOVE ' ' TO WS-IS-LETTER-FLAG
-        MOVE FUNCTION REVERSE(WS-INPUT(1:WS-ACTUAL-LENGTH)) TO WS-REVERSE-INPUT
-        
-        PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ACTUAL-LENGTH OR WS-IS-NUMERIC-FLAG = 'Y' OR WS-IS-LETTER-FLAG = 'Y'
-        EVALUATE WS-REVERSE-INPUT(WS-I:1)
-            WHEN '1'
-                COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + FUNCTION NUMVAL(WS-REVERSE-INPUT(WS-I:1))
-                MOVE 'Y' TO WS-IS-NUMERIC-FLAG
-            WHEN '2'
-                COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + FUNCTION NUMVAL(WS-REVERSE-INPUT(WS-I:1))
-                MOVE 'Y' TO WS-IS-NUMERIC-FLAG
-            WHEN '3'
-                COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + FUNCTION NUMVAL(WS-REVERSE-INPUT(WS-I:1))
-                MOVE 'Y' TO WS-IS-NUMERIC-FLAG
-            WHEN '4'
-                COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + FUNCTION NUMVAL(WS-REVERSE-INPUT(WS-I:1))
-                MOVE 'Y' TO WS-IS-NUMERIC-FLAG
-            WHEN '5'
-                COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + FUNCTION NUMVAL(WS-REVERSE-INPUT(WS-I:1))
-                MOVE 'Y' TO WS-IS-NUMERIC-FLAG
-            WHEN '6'
-                COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + FUNCTION NUMVAL(WS-REVERSE-INPUT(WS-I:1))
-                MOVE 'Y' TO WS-IS-NUMERIC-FLAG
-            WHEN '7'
-                COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + FUNCTION NUMVAL(WS-REVERSE-INPUT(WS-I:1))
-                MOVE 'Y' TO WS-IS-NUMERIC-FLAG
-            WHEN '8'
-                COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + FUNCTION NUMVAL(WS-REVERSE-INPUT(WS-I:1))
-                MOVE 'Y' TO WS-IS-NUMERIC-FLAG
-            WHEN '9'
-                COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + FUNCTION NUMVAL(WS-REVERSE-INPUT(WS-I:1))
-                MOVE 'Y' TO WS-IS-NUMERIC-FLAG
-            WHEN 'e'
-                IF WS-REVERSE-INPUT(WS-I:3) = 'eno'
-                    COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + 1
-                    MOVE 'Y' TO WS-IS-LETTER-FLAG
-                ELSE
-                    IF WS-REVERSE-INPUT(WS-I:5) = 'eerht'
-                        COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + 3
-                        MOVE 'Y' TO WS-IS-LETTER-FLAG
-                    ELSE
-                        IF WS-REVERSE-INPUT(WS-I:4) = 'evif'
-                            COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + 5
-                            MOVE 'Y' TO WS-IS-LETTER-FLAG
-                        ELSE
-                            IF WS-REVERSE-INPUT(WS-I:4) = 'enin'
-                                COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + 9
-                                MOVE 'Y' TO WS-IS-LETTER-FLAG
-                            END-IF
-                        END-IF
+
+        COMPUTE WS-LINE-VALUE = (WS-TENS-DIGIT * 10) + WS-UNITS-DIGIT.
+        COMPUTE WS-DIGIT-LINE-VALUE = (WS-DIGIT-TENS * 10) + WS-DIGIT-UNITS.
+        ADD WS-LINE-VALUE TO WS-CALIB-COUNTER.
+        ADD WS-DIGIT-LINE-VALUE TO WS-DIGITS-ONLY-COUNTER.
+
+        MOVE SPACES TO DETAIL-REC.
+        MOVE WS-FILE-RECORD-COUNT TO DR-SEQ-NO.
+        MOVE WS-INFILE-NAME TO DR-SOURCE-FILE.
+        MOVE WS-INPUT TO DR-INPUT-TEXT.
+        MOVE WS-LINE-VALUE TO DR-VALUE.
+        WRITE DETAIL-REC.
+        PERFORM 950-CHECK-RPT-STATUS-RTN.
+
+        IF WS-IS-NUMERIC-FLAG NOT = 'Y' AND WS-IS-LETTER-FLAG NOT = 'Y'
+            MOVE SPACES TO EXCEPTION-REC
+            MOVE WS-FILE-RECORD-COUNT TO ER-SEQ-NO
+            MOVE WS-INFILE-NAME TO ER-SOURCE-FILE
+            MOVE 'NO DIGIT OR NUMBER WORD FOUND' TO ER-REASON
+            MOVE WS-LINE-VALUE TO ER-VALUE
+            MOVE WS-INPUT TO ER-INPUT-TEXT
+            WRITE EXCEPTION-REC
+            PERFORM 950-CHECK-RPT-STATUS-RTN
+            ADD 1 TO WS-EXCEPTION-COUNT
+        ELSE
+            IF WS-LINE-VALUE < 11 OR WS-LINE-VALUE > 99
+                MOVE SPACES TO EXCEPTION-REC
+                MOVE WS-FILE-RECORD-COUNT TO ER-SEQ-NO
+                MOVE WS-INFILE-NAME TO ER-SOURCE-FILE
+                MOVE 'CALIBRATION VALUE OUT OF RANGE 11-99' TO ER-REASON
+                MOVE WS-LINE-VALUE TO ER-VALUE
+                MOVE WS-INPUT TO ER-INPUT-TEXT
+                WRITE EXCEPTION-REC
+                PERFORM 950-CHECK-RPT-STATUS-RTN
+                ADD 1 TO WS-EXCEPTION-COUNT
+            END-IF
+        END-IF.
+
+        INITIALIZE WS-INPUT
+                   WS-ACTUAL-LENGTH
+                   WS-COUNT.
+
+    200-PROCESS-FILE-RTN.
+        MOVE 0 TO WS-CALIB-COUNTER.
+        MOVE 0 TO WS-DIGITS-ONLY-COUNTER.
+        MOVE 0 TO WS-FILE-RECORD-COUNT.
+        MOVE 'N' TO WS-EOF.
+        ADD 1 TO WS-FILE-COUNT.
+
+        OPEN INPUT INFILE.
+        IF WS-INFILE-STATUS NOT = '00'
+            DISPLAY 'ERROR: UNABLE TO OPEN INPUT FILE ' WS-INFILE-NAME
+                    ' STATUS = ' WS-INFILE-STATUS
+            PERFORM 900-CLOSE-OUTPUT-RTN
+            STOP RUN
+        END-IF.
+
+        IF WS-RESTART-REQUESTED AND NOT WS-BATCH-MODE
+            PERFORM 250-RESTART-RTN
+        END-IF.
+
+        PERFORM UNTIL WS-EOF = 'Y'
+            READ INFILE INTO WS-INPUT
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END
+                ADD 1 TO WS-RECORD-COUNT
+                ADD 1 TO WS-FILE-RECORD-COUNT
+                PERFORM 100-CALC-RTN
+                PERFORM 400-CHECKPOINT-RTN
+            END-READ
+        END-PERFORM.
+
+        CLOSE INFILE.
+
+        ADD WS-CALIB-COUNTER TO WS-GRAND-TOTAL.
+        ADD WS-DIGITS-ONLY-COUNTER TO WS-DIGITS-GRAND-TOTAL.
+
+        MOVE 'D' TO WS-EXTRACT-TYPE.
+        PERFORM 600-EXTRACT-RTN.
+
+        IF WS-BATCH-MODE
+            PERFORM 350-SUBTOTAL-RTN
+        END-IF.
+
+    250-RESTART-RTN.
+        MOVE 'N' TO WS-CKPT-FOUND-SW.
+        OPEN INPUT CHECKPOINT-FILE.
+        IF WS-CKPT-STATUS = '00'
+            READ CHECKPOINT-FILE
+                AT END CONTINUE
+                NOT AT END
+                    IF CKPT-FILE-NAME = WS-INFILE-NAME
+                        MOVE CKPT-RECORD-COUNT TO WS-SKIP-COUNT
+                        MOVE CKPT-CALIB-TOTAL TO WS-CALIB-COUNTER
+                        MOVE CKPT-DIGITS-TOTAL TO WS-DIGITS-ONLY-COUNTER
+                        MOVE 'Y' TO WS-CKPT-FOUND-SW
                     END-IF
+            END-READ
+            CLOSE CHECKPOINT-FILE
+        END-IF.
+
+        IF WS-CKPT-FOUND
+            DISPLAY 'RESTARTING ' WS-INFILE-NAME ' AFTER ' WS-SKIP-COUNT ' RECORDS'
+            PERFORM VARYING WS-SKIP-INDEX FROM 1 BY 1
+                    UNTIL WS-SKIP-INDEX > WS-SKIP-COUNT OR WS-EOF = 'Y'
+                READ INFILE
+                    AT END MOVE 'Y' TO WS-EOF
+                    NOT AT END
+                        ADD 1 TO WS-FILE-RECORD-COUNT
+                        ADD 1 TO WS-RECORD-COUNT
+                END-READ
+            END-PERFORM
+        END-IF.
+
+    300-PROCESS-BATCH-RTN.
+        OPEN INPUT CONTROL-FILE.
+        IF WS-CTLFILE-STATUS NOT = '00'
+            DISPLAY 'ERROR: UNABLE TO OPEN CONTROL FILE ' WS-CTLFILE-NAME
+                    ' STATUS = ' WS-CTLFILE-STATUS
+            PERFORM 900-CLOSE-OUTPUT-RTN
+            STOP RUN
+        END-IF.
+        MOVE 'N' TO WS-CTL-EOF.
+        PERFORM UNTIL WS-CTL-EOF = 'Y'
+            READ CONTROL-FILE
+            AT END MOVE 'Y' TO WS-CTL-EOF
+            NOT AT END
+                IF CONTROL-REC NOT = SPACES
+                    MOVE CONTROL-REC TO WS-INFILE-NAME
+                    PERFORM 200-PROCESS-FILE-RTN
                 END-IF
-            WHEN 'o'
-                IF WS-REVERSE-INPUT(WS-I:3) = 'owt'
-                    COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + 2
-                    MOVE 'Y' TO WS-IS-LETTER-FLAG
-                END-IF
-            WHEN 'r'
-                IF WS-REVERSE-INPUT(WS-I:4) = 'ruof'
-                    COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + 4
-                    MOVE 'Y' TO WS-IS-LETTER-FLAG
-                END-IF
-            WHEN 'x'
-                IF WS-REVERSE-INPUT(WS-I:3) = 'xis'
-                    COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + 6
-                    MOVE 'Y' TO WS-IS-LETTER-FLAG
-                END-IF
-            WHEN 'n'
-                IF WS-REVERSE-INPUT(WS-I:5) = 'neves'
-                    COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + 7
-                    MOVE 'Y' TO WS-IS-LETTER-FLAG
+            END-READ
+        END-PERFORM.
+        CLOSE CONTROL-FILE.
+
+        MOVE 'M' TO WS-EXTRACT-TYPE.
+        MOVE WS-MONTH-LABEL TO WS-INFILE-NAME.
+        PERFORM 600-EXTRACT-RTN.
+
+    350-SUBTOTAL-RTN.
+        MOVE WS-INFILE-NAME TO WS-SUB-FILE-NAME.
+        MOVE WS-CALIB-COUNTER TO WS-SUB-CALIB.
+        MOVE WS-DIGITS-ONLY-COUNTER TO WS-SUB-DIGITS.
+        WRITE SUMMARY-LINE FROM WS-SUBTOTAL-LINE.
+        PERFORM 950-CHECK-RPT-STATUS-RTN.
+
+    400-CHECKPOINT-RTN.
+        IF NOT WS-BATCH-MODE
+            DIVIDE WS-FILE-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+                GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER
+            IF WS-CKPT-REMAINDER = 0
+                OPEN OUTPUT CHECKPOINT-FILE
+                IF WS-CKPT-STATUS NOT = '00' AND WS-CKPT-STATUS NOT = '05'
+                    DISPLAY 'WARNING: CHECKPOINT OPEN FAILED, STATUS = '
+                            WS-CKPT-STATUS
                 END-IF
-            WHEN 't'
-                IF WS-REVERSE-INPUT(WS-I:5) = 'thgie'
-                    COMPUTE WS-CALIB-COUNTER = WS-CALIB-COUNTER + 8
-                    MOVE 'Y' TO WS-IS-LETTER-FLAG
+                MOVE SPACES TO CHECKPOINT-REC
+                MOVE WS-INFILE-NAME TO CKPT-FILE-NAME
+                MOVE WS-FILE-RECORD-COUNT TO CKPT-RECORD-COUNT
+                MOVE WS-CALIB-COUNTER TO CKPT-CALIB-TOTAL
+                MOVE WS-DIGITS-ONLY-COUNTER TO CKPT-DIGITS-TOTAL
+                WRITE CHECKPOINT-REC
+                IF WS-CKPT-STATUS NOT = '00'
+                    DISPLAY 'WARNING: CHECKPOINT WRITE FAILED, STATUS = '
+                            WS-CKPT-STATUS
                 END-IF
-        END-EVALUATE
-        END-PERFORM
-        INITIALIZE  WS-INPUT
-                    WS-REVERSE-INPUT
-                    WS-ACTUAL-LENGTH
-                    WS-IS-NUMERIC-FLAG
-                    WS-IS-LETTER-FLAG
-                    WS-COUNT.
-                    
+                CLOSE CHECKPOINT-FILE
+            END-IF
+        END-IF.
+
+    500-WRITE-FOOTER-RTN.
+        MOVE WS-RECORD-COUNT TO WS-F-RECORD-COUNT.
+        MOVE WS-GRAND-TOTAL TO WS-F-CALIB-TOTAL.
+        MOVE WS-DIGITS-GRAND-TOTAL TO WS-F-DIGITS-TOTAL.
+        MOVE WS-EXCEPTION-COUNT TO WS-F-EXCEPT-COUNT.
+        WRITE SUMMARY-LINE FROM WS-BLANK-LINE.
+        PERFORM 950-CHECK-RPT-STATUS-RTN.
+        WRITE SUMMARY-LINE FROM WS-FTR-LINE-1.
+        PERFORM 950-CHECK-RPT-STATUS-RTN.
+        WRITE SUMMARY-LINE FROM WS-FTR-LINE-2.
+        PERFORM 950-CHECK-RPT-STATUS-RTN.
+        WRITE SUMMARY-LINE FROM WS-FTR-LINE-3.
+        PERFORM 950-CHECK-RPT-STATUS-RTN.
+        WRITE SUMMARY-LINE FROM WS-FTR-LINE-4.
+        PERFORM 950-CHECK-RPT-STATUS-RTN.
+
+    600-EXTRACT-RTN.
+        MOVE SPACES TO EXTRACT-REC.
+        MOVE WS-EXTRACT-TYPE TO EX-RECORD-TYPE.
+        MOVE WS-RUN-DATE TO EX-RUN-DATE.
+        MOVE WS-INFILE-NAME TO EX-SOURCE-FILE.
+        IF EX-MONTH-RECORD
+            MOVE WS-RECORD-COUNT TO EX-RECORD-COUNT
+            MOVE WS-GRAND-TOTAL TO EX-CALIB-TOTAL
+            MOVE WS-DIGITS-GRAND-TOTAL TO EX-DIGITS-TOTAL
+        ELSE
+            MOVE WS-FILE-RECORD-COUNT TO EX-RECORD-COUNT
+            MOVE WS-CALIB-COUNTER TO EX-CALIB-TOTAL
+            MOVE WS-DIGITS-ONLY-COUNTER TO EX-DIGITS-TOTAL
+        END-IF.
+        WRITE EXTRACT-REC.
+        PERFORM 950-CHECK-RPT-STATUS-RTN.
+
+    900-CLOSE-OUTPUT-RTN.
+        CLOSE CALIB-DETAIL-RPT
+              EXCEPTION-RPT
+              SUMMARY-RPT
+              EXTRACT-RPT.
+
+    950-CHECK-RPT-STATUS-RTN.
+        IF WS-RPT-STATUS NOT = '00'
+            DISPLAY 'WARNING: REPORT FILE I/O ERROR, STATUS = '
+                    WS-RPT-STATUS
+        END-IF.
